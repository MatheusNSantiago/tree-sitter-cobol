@@ -0,0 +1,826 @@
+      *================================================================*
+      * PROGRAMA: ACHPC060
+      *
+      * AUTOR   : F7023235 Matheus Santiago.
+      *
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      * OBJETIVO..: Gerar arquivo ACH610 diário com dados cadastrais de
+      * conta corrente e cheque especial.
+      *
+      *================================================================*
+      *
+      * VRS001 08/11/2023 F7023235 Implantacao - Tarefa 1168765.
+      * VRS002 09/08/2026 F7023235 DEB610REJ, trailer de controle,
+      *                            checkpoint/restart e override de
+      *                            data via PARM.
+      *
+      *================================================================*
+
+      *************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHPC060.
+       AUTHOR. F7023235.
+      *************************
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ACH601E ASSIGN TO UT-S-ACH601E.
+           SELECT DEB610E ASSIGN TO UT-S-DEB610E.
+      *
+           SELECT ACH610S ASSIGN TO UT-S-ACH610S.
+           SELECT DEB610REJ ASSIGN TO UT-S-DEB610REJ.
+           SELECT ACHCKPT ASSIGN TO UT-S-ACHCKPT.
+      *
+           SELECT ACH610IDX ASSIGN TO UT-S-ACH610IDX
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CHAVE-ACH610IDX.
+      *
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *----------------------------------------------------------------
+      *
+       FD  DEB610E
+           BLOCK  0
+           RECORD 1200
+           RECORDING F.
+      *
+       01  REGISTRO-DEB610E            PIC X(1200).
+      *
+       FD  ACH601E
+           BLOCK  0
+           RECORD 50
+           RECORDING F.
+      *
+       01  REGISTRO-ACH601E            PIC  X(050).
+      *
+       FD  ACH610S
+           BLOCK  0
+           RECORD 1200
+           RECORDING F.
+      *
+       01  REGISTRO-ACH610S            PIC X(1200).
+      *
+       FD  DEB610REJ
+           BLOCK  0
+           RECORD 1212
+           RECORDING F.
+      *
+       01  REGISTRO-DEB610REJ.
+           05  REJ-COD-MOTIVO          PIC X(012).
+           05  REJ-REG610              PIC X(1200).
+      *
+      *--- Checkpoint de restart: último AGENCIA-610/CONTA-610 gravado
+      *--- com sucesso no ACH610S, reescrito a cada N registros (ver
+      *--- CTE-QT-REGS-CKPT / 260000-GRAVA-CHECKPOINT).
+      *
+       FD  ACHCKPT
+           BLOCK  0
+           RECORD 64
+           RECORDING F.
+      *
+       01  REGISTRO-ACHCKPT.
+           05  CKPT-AGENCIA            PIC 9(05).
+           05  CKPT-CONTA              PIC 9(08).
+           05  CKPT-QT-LIDOS-610       PIC 9(09).
+           05  CKPT-QT-REGS-GRAVADOS   PIC 9(09).
+           05  CKPT-QT-REJEITOS        PIC 9(09).
+           05  CKPT-HASH-AGCTA         PIC 9(15).
+           05  FILLER                  PIC X(09).
+      *
+      *--- Cópia indexada do ACH610S, chaveada por agência+conta, p/
+      *--- consulta online sem depender de extração pelo time de lote.
+      *
+       FD  ACH610IDX
+           RECORD 1200.
+      *
+       01  REGISTRO-ACH610IDX.
+           05  CHAVE-ACH610IDX.
+               10  CHV-AGENCIA-610X    PIC 9(05).
+               10  CHV-CONTA-610X      PIC 9(08).
+           05  DADOS-ACH610IDX         PIC X(1187).
+      *
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      *
+      *---------------------- C O N S T A N T E S ---------------------*
+      *
+       77  CTE-PROG                    PIC  X(016)
+                                       VALUE '*** ACHPC060 ***'.
+       77  CTE-VERS                    PIC  X(06) VALUE 'VRS001'.
+       77  SBVERSAO                    PIC  X(08) VALUE 'SBVERSAO'.
+       77  SBABEND                     PIC  X(07) VALUE 'SBABEND'.
+       77  DEBSB014                    PIC  X(08) VALUE 'DEBSB014'.
+       77  SBDATAF                     PIC  X(08) VALUE 'SBDATAF'.
+       77  SBDATAF-FUNCAO              PIC  X(03) VALUE 'F08'.
+       77  ACHPCT98                    PIC  X(08) VALUE 'ACHPCT98'.
+      *--- Checkpoint a cada registro lido (ver 260000): ACH610S/
+      *--- DEB610REJ só podem ser reabertos em EXTEND no reinício, não
+      *--- há como truncá-los de volta a um checkpoint mais espaçado -
+      *--- então o intervalo não pode deixar nenhum registro já
+      *--- gravado de fora do checkpoint sob pena de duplicá-lo.
+       77  CTE-QT-REGS-CKPT            PIC  9(05) VALUE 1.
+      *
+      *    Motivos de rejeição gravados no DEB610REJ (ver 250000).
+      *
+       77  CTE-MOT-AGENCIA-ZERO        PIC  X(12) VALUE 'AGENCIA-ZERO'.
+       77  CTE-MOT-AGENCIA-TRLR        PIC  X(12) VALUE 'AGENCIA-TRLR'.
+       77  CTE-MOT-CONTA-SETEX         PIC  X(12) VALUE 'CONTA-SETEX'.
+       77  CTE-MOT-RAZAO-NTAB          PIC  X(12) VALUE 'RAZAO-NTAB'.
+      *
+      *------------------------ G U A R D A S -------------------------*
+      *
+       77  GDA-DT-AUX                  PIC  9(08).
+       77  GDA-MOTIVO-REJEICAO         PIC  X(12) VALUE SPACES.
+       77  GDA-QT-REPOSICIONAR         PIC  9(09) VALUE 0.
+       77  GDA-DIV-CKPT                PIC  9(09) VALUE 0.
+       77  GDA-RESTO-CKPT              PIC  9(09) VALUE 0.
+      *
+       77  GDA-DEB610-DT-ANT           PIC  9(08).
+       77  GDA-DEB610-DT-ATU           PIC  9(08).
+       77  GDA-DEB610-DT-FUT           PIC  9(08).
+      *
+       01  AREAWORK                    PIC  X(4095) VALUE SPACES.
+       01  FILLER REDEFINES AREAWORK.
+           03  A-TAM    PIC 9(0008) COMP.
+           03  FILLER   PIC X(4071).
+           03  A-FIM    PIC X(0020).
+      *
+      *------------------------- B O O K S ----------------------------*
+      *
+       COPY DEBK610.
+       COPY ACHK601.
+       COPY ACHKT98.
+      *
+      *----------------------- T A B E L A S --------------------------*
+      *
+       COPY DEBKS014.
+      *
+      *--- Razões não encontradas em TAB-MODALIDADES, para a
+      *--- reconciliação de fim de job (ver 225000/300003).
+      *
+       77  QT-RAZOES-NTAB               PIC 9(04) COMP VALUE 0.
+       77  CNT-QT-RAZOES-NTAB-PERDIDAS  PIC 9(07) COMP VALUE 0.
+       01  TAB-RAZOES-NAO-TABELADAS.
+           05  REC-RAZAO-NTAB OCCURS 200 TIMES
+                              INDEXED BY IX-RAZ-NTAB.
+               10  RAZ-NTAB-CODIGO       PIC 9(03).
+               10  RAZ-NTAB-QTDE         PIC 9(07) COMP.
+      *
+      *--------------------- C O N T A D O R E S ----------------------*
+      *
+       77  CNT-QT-REGS                 PIC 9(09) VALUE 0.
+       77  CNT-QT-REJEITOS             PIC 9(09) VALUE 0.
+       77  CNT-QT-LIDOS-610             PIC 9(09) VALUE 0.
+       77  CNT-HASH-AGCTA               PIC 9(15) VALUE 0.
+      *
+      *-------------------- I N D I C A D O R E S ---------------------*
+      *
+       77  IND-FIM-610E                PIC 9 VALUE 0.
+       77  IND-HEADER-VALIDA           PIC 9 VALUE 0.
+       77  IND-CONTA-VALIDA            PIC 9 VALUE 0.
+       77  IND-RAZAO-ENCONTRADA        PIC 9 VALUE 0.
+       77  IND-MODO-RESTART            PIC 9 VALUE 0.
+       77  IND-OVERRIDE-DATA           PIC 9 VALUE 0.
+       77  IND-RAZAO-NTAB-ACHADA       PIC 9 VALUE 0.
+       77  IND-HEADER-JA-GRAVADO       PIC 9 VALUE 0.
+       77  IND-CKPT-GRAVADO            PIC 9 VALUE 0.
+      *
+      *----------------------------------------------------------------
+       LINKAGE SECTION.
+      *----------------------------------------------------------------
+      *
+      *--- Parâmetro de execução (EXEC PGM=ACHPC060,PARM='...').
+      *
+       01  PARM-ACHPC060.
+           05  PARM-LEN                PIC S9(04) COMP.
+           05  PARM-DADOS.
+               10  PARM-RESTART        PIC X(01).
+                   88  PARM-RESTART-SIM    VALUE 'S'.
+               10  PARM-OVERRIDE-DATA  PIC X(01).
+                   88  PARM-OVERRIDE-SIM   VALUE 'S'.
+               10  PARM-AUTORIZADO-POR PIC X(10).
+               10  FILLER              PIC X(87).
+      *
+      ********************
+       PROCEDURE DIVISION USING PARM-ACHPC060.
+      ********************
+      *
+      *----------------------------------------
+       000000-INICIO                   SECTION.
+      *----------------------------------------*
+      *
+      *    CALL SBVERSAO USING CTE-PROG CTE-VERS.
+      *
+           PERFORM 050000-TRATA-PARM.
+      *
+           PERFORM 100000-PROC-INICIAIS.
+      *
+           PERFORM 200000-PROCESSA.
+      *
+           PERFORM 300000-PROC-FINAIS.
+      *
+           STOP RUN.
+      *
+      *----------------------------------------
+       050000-TRATA-PARM                SECTION.
+      *----------------------------------------
+      *Interpreta o PARM da EXEC: 'S' na 1a posição reinicia o
+      *processamento a partir do último checkpoint gravado; 'S' na 2a
+      *posição força a execução apesar de divergência de datas no
+      *header (ver 230002-ASSERT), com a matrícula de quem autorizou
+      *logada para auditoria.
+      *----------------------------------------
+      *
+           MOVE 0 TO IND-MODO-RESTART.
+           MOVE 0 TO IND-OVERRIDE-DATA.
+      *
+      *--- Só confia em cada campo do PARM se o PARM-LEN recebido
+      *--- realmente cobre a posição daquele campo - um PARM curto
+      *--- (ex.: só a 1a posição p/ restart) não pode acabar lendo
+      *--- lixo nas posições seguintes e autorizando o override.
+      *
+           IF PARM-LEN >= 1
+              IF PARM-RESTART-SIM
+                 MOVE 1 TO IND-MODO-RESTART
+                 DISPLAY '888 ' CTE-PROG ' - REINICIO VIA CHECKPOINT '
+                                          'SOLICITADO NO PARM'
+              END-IF
+           END-IF.
+      *
+           IF PARM-LEN >= 12
+              IF PARM-OVERRIDE-SIM
+                 MOVE 1 TO IND-OVERRIDE-DATA
+                 DISPLAY '888 ' CTE-PROG ' - OVERRIDE DE DIVERGENCIA '
+                          'DE DATAS DO HEADER AUTORIZADO POR: '
+                          PARM-AUTORIZADO-POR
+              END-IF
+           ELSE
+              IF PARM-LEN >= 2 AND PARM-OVERRIDE-SIM
+                 DISPLAY '888 ' CTE-PROG ' - OVERRIDE DE DIVERGENCIA '
+                          'DE DATAS IGNORADO - PARM SEM A MATRICULA '
+                          'DE QUEM AUTORIZOU (PARM-LEN: ' PARM-LEN ')'
+              END-IF
+           END-IF.
+      *
+       050099-SAI-TRATA-PARM.
+           EXIT.
+      *
+      *----------------------------------------
+       100000-PROC-INICIAIS            SECTION.
+      *----------------------------------------
+      *
+       100001-ABRE-ARQUIVOS.
+      *--- ACHCKPT fica aberto p/ a vida toda do job (fechado só em
+      *--- 300002-FECHA-ARQUIVOS) - num reinício, o registro existente
+      *--- é lido uma vez em 100004-RECUPERA-CHECKPOINT e todo
+      *--- checkpoint novo vira REWRITE daquele mesmo registro; numa
+      *--- execução normal, o primeiro checkpoint é um WRITE (arquivo
+      *--- criado vazio por OUTPUT) e os demais também REWRITE - ver
+      *--- 260010-GRAVA-CHECKPOINT. Evita abrir/fechar o arquivo a
+      *--- cada registro lido do DEB610E, já que o checkpoint passou a
+      *--- ser feito a cada registro (ver CTE-QT-REGS-CKPT).
+      *
+           IF IND-MODO-RESTART = 1
+              OPEN INPUT  DEB610E
+                   INPUT  ACH601E
+                   EXTEND ACH610S
+                   EXTEND DEB610REJ
+              OPEN I-O   ACH610IDX
+              OPEN I-O   ACHCKPT
+           ELSE
+              OPEN INPUT  DEB610E
+                   INPUT  ACH601E
+                   OUTPUT ACH610S
+                   OUTPUT DEB610REJ
+              OPEN OUTPUT ACH610IDX
+              OPEN OUTPUT ACHCKPT
+           END-IF.
+      *
+       100002-CARREGA-TABELA.
+           CALL DEBSB014 USING TABELA-RAZOES TABELA-CHEQUE-OURO
+                               TABELA-MODALIDADES.
+
+       100003-LE-LIDER-601.
+           READ ACH601E INTO 601-REG-GERAL
+                *> O ACH601 só tem uma entrada. Já que chamamos o read
+                *> uma única vez, ele deve retornar o registro
+                AT END PERFORM 990003-ERRO-03
+           END-READ.
+
+           IF  RETURN-CODE NOT EQUAL 0
+               PERFORM 990005-ERRO-05
+           END-IF.
+      *
+       100004-RECUPERA-CHECKPOINT.
+           IF IND-MODO-RESTART = 1
+              READ ACHCKPT
+                   AT END PERFORM 990007-ERRO-07
+              END-READ
+              MOVE 1 TO IND-CKPT-GRAVADO
+              MOVE CKPT-QT-LIDOS-610     TO GDA-QT-REPOSICIONAR
+              MOVE CKPT-QT-REGS-GRAVADOS TO CNT-QT-REGS
+              MOVE CKPT-QT-REJEITOS      TO CNT-QT-REJEITOS
+              MOVE CKPT-HASH-AGCTA       TO CNT-HASH-AGCTA
+              DISPLAY '888 ' CTE-PROG ' - REINICIANDO APOS AGENCIA: '
+                       CKPT-AGENCIA ' CONTA: ' CKPT-CONTA
+              PERFORM 100005-REPOSICIONA-610
+           END-IF.
+      *
+       100005-REPOSICIONA-610.
+           PERFORM GDA-QT-REPOSICIONAR TIMES
+                PERFORM 210000-LE-DEB610
+           END-PERFORM.
+      *
+       100099-SAI-PROC-INICIAIS.
+           EXIT.
+      *
+      *----------------------------------------
+       200000-PROCESSA                 SECTION.
+      *----------------------------------------
+      *
+       200001-GRAVAR-HEADER-ACH610.
+      *--- Num reinício, o header já foi lido e gravado na execução
+      *--- anterior (ver 100005-REPOSICIONA-610), então apenas avança
+      *--- para o primeiro registro a processar.
+           IF IND-MODO-RESTART = 1
+              PERFORM 210000-LE-DEB610
+              GO TO 200001-SAI-GRAVAR-HEADER
+           END-IF.
+
+           PERFORM 210000-LE-DEB610.
+
+           IF AGENCIA-610 NOT EQUAL ZEROS
+                PERFORM 990001-ERRO-01
+           END-IF.
+
+           PERFORM 210000-ESCREVE-ACH610S.
+      *
+           MOVE 1 TO IND-HEADER-JA-GRAVADO.
+      *
+       200001-SAI-GRAVAR-HEADER.
+           CONTINUE.
+      *
+       200002-LOOP-PRINCIPAL.
+           PERFORM UNTIL IND-FIM-610E = 1
+                IF AGENCIA-610 EQUAL ZEROS *> é header
+                    PERFORM 230000-VALIDAR-HEADER
+                END-IF
+
+                IF AGENCIA-610 EQUAL ZEROS AND
+                   IND-HEADER-JA-GRAVADO EQUAL 1
+      *--- É o mesmo header já gravado no ACH610S em 200001-GRAVAR-
+      *--- HEADER-ACH610 - só falta validar as datas (feito acima),
+      *--- não deve ser tratado como "header no meio do arquivo" e
+      *--- cair na validação de conta/rejeito.
+                    MOVE 0 TO IND-HEADER-JA-GRAVADO
+                ELSE
+                    PERFORM 240000-VALIDAR-CONTA
+
+                    IF IND-CONTA-VALIDA = 1
+                        PERFORM 220000-BUSCAR-RAZAO
+
+                        IF IND-RAZAO-ENCONTRADA = 1
+                            ADD 1 TO CNT-QT-REGS
+                            ADD AGENCIA-610 CONTA-610 TO CNT-HASH-AGCTA
+                            PERFORM 210000-ESCREVE-ACH610S
+                            PERFORM 215000-ESCREVE-ACH610IDX
+                        END-IF
+      *> Quando a razão não é encontrada, 220000-BUSCAR-RAZAO já grava
+      *> o rejeito (ver 225000) antes de decidir se o job abenda.
+                    ELSE
+                        PERFORM 250000-GRAVA-REJEITO
+                    END-IF
+                END-IF
+      *
+      *> Checkpoint a cada registro lido do DEB610E (aceito ou
+      *> rejeitado) - não só a cada N registros gravados no ACH610S -
+      *> senão um reinício reprocessaria e duplicaria no ACH610S/
+      *> DEB610REJ os registros já gravados entre o último checkpoint
+      *> periódico e o abend (esses arquivos só podem ser reabertos em
+      *> EXTEND, não há como truncá-los de volta ao checkpoint).
+                PERFORM 260000-VERIFICA-CHECKPOINT
+
+                PERFORM 210000-LE-DEB610
+           END-PERFORM.
+      *
+       200099-SAI-PROCESSA.
+           EXIT.
+      *
+      *----------------------------------------
+       210000-LE-DEB610                SECTION.
+      *----------------------------------------
+      *
+           READ DEB610E INTO REG610
+                AT END
+                    MOVE 1 TO IND-FIM-610E
+                    GO TO 210099-SAI-LE-DEB610
+           END-READ.
+      *
+           ADD 1 TO CNT-QT-LIDOS-610.
+      *
+       210099-SAI-LE-DEB610.
+           EXIT.
+      *
+      *----------------------------------------
+       210000-ESCREVE-ACH610S          SECTION.
+      *----------------------------------------
+      *
+           WRITE REGISTRO-ACH610S FROM REG610.
+      *
+       210099-SAI-ESCREVE-ACH610S.
+           EXIT.
+      *----------------------------------------
+       215000-ESCREVE-ACH610IDX        SECTION.
+      *----------------------------------------
+      *Grava a cópia indexada (chave agência+conta) usada pela
+      *consulta online. Não é o arquivo oficial p/ a rede ACH - uma
+      *falha de gravação aqui não compromete o ACH610S.
+      *----------------------------------------
+      *
+           MOVE REG610 TO REGISTRO-ACH610IDX.
+      *
+           WRITE REGISTRO-ACH610IDX
+                 INVALID KEY PERFORM 990008-ERRO-08
+           END-WRITE.
+      *
+       215099-SAI-ESCREVE-ACH610IDX.
+           EXIT.
+      *----------------------------------------
+       220000-BUSCAR-RAZAO             SECTION.
+      *----------------------------------------
+      *
+           MOVE 0 TO IND-RAZAO-ENCONTRADA
+
+           SET IX-MDLD TO 1.
+           SEARCH ALL TAB-MODALIDADES
+                WHEN TAB-MDLD-RAZAO(IX-MDLD) EQUAL TIT-RAZAO-ATU-610
+                    MOVE 1 TO IND-RAZAO-ENCONTRADA
+           END-SEARCH.
+      *
+           IF IND-RAZAO-ENCONTRADA = 0
+              PERFORM 225000-ACUMULA-RAZAO-NTAB
+           END-IF.
+      *
+       220099-SAI-BUSCAR-RAZAO.
+           EXIT.
+      *
+      *----------------------------------------
+       225000-ACUMULA-RAZAO-NTAB       SECTION.
+      *----------------------------------------
+      *Tabela pequena e não ordenada com as razões do DEB610E não
+      *encontradas em TAB-MODALIDADES, usada na reconciliação de
+      *300003-IMPRIME-RECONCILIACAO.
+      *----------------------------------------
+      *
+      *--- Grava o rejeito ANTES de avaliar a severidade (225002) -
+      *--- se o ambiente for PRD e o job abendar por causa dessa
+      *--- razão não tabelada, o registro que causou o abend tem que
+      *--- estar no DEB610REJ, não só as razões processadas antes dele.
+           MOVE CTE-MOT-RAZAO-NTAB TO GDA-MOTIVO-REJEICAO.
+           PERFORM 250000-GRAVA-REJEITO.
+      *
+           MOVE 0 TO IND-RAZAO-NTAB-ACHADA.
+      *
+           IF QT-RAZOES-NTAB > 0
+              PERFORM VARYING IX-RAZ-NTAB FROM 1 BY 1
+                      UNTIL IX-RAZ-NTAB > QT-RAZOES-NTAB
+                   IF RAZ-NTAB-CODIGO(IX-RAZ-NTAB) EQUAL
+                                                 TIT-RAZAO-ATU-610
+                      ADD 1 TO RAZ-NTAB-QTDE(IX-RAZ-NTAB)
+                      MOVE 1 TO IND-RAZAO-NTAB-ACHADA
+                   END-IF
+              END-PERFORM
+           END-IF.
+      *
+       225001-INCLUI-NOVA-RAZAO.
+           IF IND-RAZAO-NTAB-ACHADA = 0
+              IF QT-RAZOES-NTAB < 200
+                 ADD 1 TO QT-RAZOES-NTAB
+                 SET IX-RAZ-NTAB TO QT-RAZOES-NTAB
+                 MOVE TIT-RAZAO-ATU-610 TO RAZ-NTAB-CODIGO(IX-RAZ-NTAB)
+                 MOVE 1                 TO RAZ-NTAB-QTDE(IX-RAZ-NTAB)
+              ELSE
+      *--- Tabela de reconciliação cheia - esta razão não tabelada
+      *--- (distinta das 200 já registradas) fica fora do relatório
+      *--- de 300003; contamos quantas ficaram de fora p/ avisar no
+      *--- fim do job (ver 300003-IMPRIME-RECONCILIACAO).
+                 ADD 1 TO CNT-QT-RAZOES-NTAB-PERDIDAS
+              END-IF
+           END-IF.
+      *
+       225002-VERIFICA-SEVERIDADE.
+      *--- Razão não tabelada não é, por si só, fatal (o registro já
+      *--- foi rejeitado p/ o DEB610REJ) - mas em PRD queremos que o
+      *--- job abenda mesmo assim, p/ forçar a atualização da tabela.
+           MOVE '009'              TO ACHKT98-COD-ERRO.
+           MOVE 'N'                TO ACHKT98-SEVERIDADE.
+      *
+           CALL ACHPCT98 USING ACHKT98-PARM.
+      *
+           IF ACHKT98-ACAO-ABENDA
+              PERFORM 990009-ERRO-09
+           END-IF.
+      *
+       225099-SAI-ACUMULA-RAZAO-NTAB.
+           EXIT.
+      *
+      *----------------------------------------
+       230000-VALIDAR-HEADER           SECTION.
+      *----------------------------------------
+      *
+           MOVE 0 TO IND-HEADER-VALIDA.
+      *
+           PERFORM 230100-TRATAR-DATAS-610.
+      *
+       230001-CHECA-DATAS-IGUAIS.
+           IF (GDA-DEB610-DT-ANT = 601-DT-AMD-ANT)  AND
+              (GDA-DEB610-DT-ATU = 601-DT-AMD-ATU)  AND
+              (GDA-DEB610-DT-FUT = 601-DT-AMD-FUT)
+                 MOVE 1 TO IND-HEADER-VALIDA
+           END-IF.
+      *
+       230002-ASSERT.
+           IF IND-HEADER-VALIDA = 0 THEN
+              IF IND-OVERRIDE-DATA = 1
+                 DISPLAY '888 ' CTE-PROG  ' 004 - DIVERGENCIA DE DATAS'
+                          ' IGNORADA POR OVERRIDE AUTORIZADO POR: '
+                          PARM-AUTORIZADO-POR
+                 MOVE 1 TO IND-HEADER-VALIDA
+              ELSE
+                 PERFORM 990004-ERRO-04
+              END-IF
+           END-IF.
+      *
+       230099-SAI-VALIDAR-HEADER.
+           EXIT.
+      *
+      *----------------------------------------
+       230100-TRATAR-DATAS-610         SECTION.
+      *----------------------------------------
+      *Muda a data  DEB610 são em DDMMAAAAA
+      *----------------------------------------
+      *
+       230101-TRATA-610-DT-ANTERIOR.
+           MOVE DATA-ANTERIOR-DDMMAAAA-610 TO GDA-DT-AUX.
+           PERFORM 290000-TRANSFORMAR-DMA-EM-AMD.
+           MOVE GDA-DT-AUX TO GDA-DEB610-DT-ANT .
+
+       230102-TRATA-610-DT-ATU.
+           MOVE DATA-ATUAL-DDMMAAAA-610    TO GDA-DT-AUX.
+           PERFORM 290000-TRANSFORMAR-DMA-EM-AMD.
+           MOVE GDA-DT-AUX TO GDA-DEB610-DT-ATU .
+
+       230103-TRATA-610-DT-FUT.
+           MOVE DATA-FUTURA-DDMMAAAA-610   TO GDA-DT-AUX.
+           PERFORM 290000-TRANSFORMAR-DMA-EM-AMD.
+           MOVE GDA-DT-AUX TO GDA-DEB610-DT-FUT .
+      *
+       230199-SAI-TRATAR-DATAS-610.
+           EXIT.
+      *
+      *----------------------------------------
+       240000-VALIDAR-CONTA            SECTION.
+      *----------------------------------------
+      *
+           MOVE 0 TO IND-CONTA-VALIDA.
+           MOVE SPACES TO GDA-MOTIVO-REJEICAO.
+
+           EVALUATE TRUE
+               WHEN AGENCIA-610 EQUAL 0 *> é header no meio do arquivo
+                    MOVE CTE-MOT-AGENCIA-ZERO TO GDA-MOTIVO-REJEICAO
+      *
+               WHEN AGENCIA-610 EQUAL +99999 *> é trailer
+                    MOVE CTE-MOT-AGENCIA-TRLR TO GDA-MOTIVO-REJEICAO
+      *
+               WHEN CONTA-610 EQUAL 0 *> é conta setex
+                    MOVE CTE-MOT-CONTA-SETEX TO GDA-MOTIVO-REJEICAO
+      *
+               WHEN OTHER
+                    MOVE 1 TO IND-CONTA-VALIDA
+           END-EVALUATE.
+      *
+       240099-SAI-VALIDAR-CONTA.
+           EXIT.
+      *
+      *----------------------------------------
+       250000-GRAVA-REJEITO            SECTION.
+      *----------------------------------------
+      *Grava no DEB610REJ uma cópia do REG610 rejeitado junto com o
+      *motivo, para conferência da operação contra o extrato origem.
+      *----------------------------------------
+      *
+       250001-MONTA-REJEITO.
+           MOVE GDA-MOTIVO-REJEICAO TO REJ-COD-MOTIVO.
+           MOVE REG610               TO REJ-REG610.
+      *
+       250002-ESCREVE-REJEITO.
+           WRITE REGISTRO-DEB610REJ.
+           ADD 1 TO CNT-QT-REJEITOS.
+      *
+       250099-SAI-GRAVA-REJEITO.
+           EXIT.
+      *
+      *----------------------------------------
+       260000-VERIFICA-CHECKPOINT      SECTION.
+      *----------------------------------------
+      *A cada CTE-QT-REGS-CKPT registros *lidos* do DEB610E (aceitos
+      *ou rejeitados), grava um novo checkpoint p/ permitir reinício
+      *sem reprocessar o DEB610E desde o início (ver 100004/100005-
+      *REPOSICIONA-610). O gatilho é sobre CNT-QT-LIDOS-610, e não
+      *sobre CNT-QT-REGS, porque o reposicionamento no reinício conta
+      *registros lidos - um rejeitado tem que contar também, senão o
+      *reinício relê (e duplica no DEB610REJ) os rejeitos já gravados
+      *entre o checkpoint e o abend.
+      *----------------------------------------
+      *
+           DIVIDE CNT-QT-LIDOS-610 BY CTE-QT-REGS-CKPT
+                  GIVING GDA-DIV-CKPT REMAINDER GDA-RESTO-CKPT.
+      *
+           IF GDA-RESTO-CKPT EQUAL 0
+              PERFORM 260010-GRAVA-CHECKPOINT
+           END-IF.
+      *
+       260010-GRAVA-CHECKPOINT.
+           MOVE AGENCIA-610        TO CKPT-AGENCIA.
+           MOVE CONTA-610          TO CKPT-CONTA.
+           MOVE CNT-QT-LIDOS-610   TO CKPT-QT-LIDOS-610.
+           MOVE CNT-QT-REGS        TO CKPT-QT-REGS-GRAVADOS.
+           MOVE CNT-QT-REJEITOS    TO CKPT-QT-REJEITOS.
+           MOVE CNT-HASH-AGCTA     TO CKPT-HASH-AGCTA.
+      *
+           IF IND-CKPT-GRAVADO = 0
+              WRITE REGISTRO-ACHCKPT
+              MOVE 1 TO IND-CKPT-GRAVADO
+           ELSE
+              REWRITE REGISTRO-ACHCKPT
+           END-IF.
+      *
+       260099-SAI-VERIFICA-CHECKPOINT.
+           EXIT.
+      *
+      *----------------------------------------
+       290000-TRANSFORMAR-DMA-EM-AMD   SECTION.
+      *----------------------------------------
+      *
+       290001-SETAR-AREA-WORK.
+      *--- A AREA-WORK é um parâmetro do SBDATAF
+      *--- Tirei os valores direto da documentação no SOS
+           MOVE 4095 TO A-TAM.
+           MOVE 'SBDATAF -WRKAREA-FIM' TO A-FIM.
+
+       290002-CHAMAR-SBDATAF.
+      *    CALL SBDATAF USING  SBDATAF-FUNCAO
+      *                        AREAWORK
+      *                        GDA-DT-AUX.
+
+           IF RETURN-CODE NOT EQUAL TO 0
+              PERFORM 990006-ERRO-06
+           END-IF.
+
+       290099-SAI.
+           EXIT.
+      *
+      *----------------------------------------
+       300000-PROC-FINAIS              SECTION.
+      *----------------------------------------
+      *
+       300001-ESCREVE-TRAILER.
+      *--- Trailer de controle p/ a rede ACH validar o recebimento do
+      *--- ACH610S sem depender do log do job (quantidade de registros
+      *--- de detalhe gravados + soma de agência+conta).
+           MOVE 'TRL'           TO TRL-IDENTIFICADOR-610.
+           MOVE CNT-QT-REGS     TO TRL-QT-REGISTROS-610.
+           MOVE CNT-HASH-AGCTA  TO TRL-HASH-AGCTA-610.
+           WRITE REGISTRO-ACH610S FROM REG610-TRAILER.
+
+       300002-FECHA-ARQUIVOS.
+           CLOSE DEB610E ACH601E ACH610S DEB610REJ ACH610IDX ACHCKPT.
+      *
+       300003-IMPRIME-RECONCILIACAO.
+      *--- Razões vistas no DEB610E e não encontradas na tabela do
+      *--- DEBSB014 - sinal de que a tabela de modalidades está
+      *--- desatualizada em relação ao extrato (ver 225000).
+      *--- TAB-RAZOES-NAO-TABELADAS não faz parte do REGISTRO-ACHCKPT -
+      *--- num reinício ela reparte do zero, então a reconciliação só
+      *--- cobre o que foi lido depois do checkpoint usado; avisamos
+      *--- isso explicitamente em vez de deixar parecer completa.
+           IF IND-MODO-RESTART = 1
+              DISPLAY '888 ' CTE-PROG ' - ATENCAO: EXECUCAO REINICIADA '
+                       'A PARTIR DE CHECKPOINT - RECONCILIACAO ABAIXO '
+                       'SO COBRE AS RAZOES LIDAS APOS O REINICIO'
+           END-IF.
+      *
+           IF QT-RAZOES-NTAB > 0
+              DISPLAY '888 ' CTE-PROG ' - RAZOES NAO TABELADAS NO '
+                       'DEBSB014 (RECONCILIACAO):'
+              PERFORM VARYING IX-RAZ-NTAB FROM 1 BY 1
+                      UNTIL IX-RAZ-NTAB > QT-RAZOES-NTAB
+                   DISPLAY '888 ' CTE-PROG ' - RAZAO: '
+                            RAZ-NTAB-CODIGO(IX-RAZ-NTAB)
+                            ' QUANTIDADE: '
+                            RAZ-NTAB-QTDE(IX-RAZ-NTAB)
+              END-PERFORM
+           END-IF.
+      *
+           IF CNT-QT-RAZOES-NTAB-PERDIDAS > 0
+              DISPLAY '888 ' CTE-PROG ' - TABELA DE RECONCILIACAO '
+                       'CHEIA (200 RAZOES) - '
+                       CNT-QT-RAZOES-NTAB-PERDIDAS
+                       ' RAZAO(OES) NAO TABELADA(S) ADICIONAL(IS) '
+                       'NAO FORAM REPORTADAS ACIMA'
+           END-IF.
+      *
+       300099-SAI.
+           DISPLAY "QUANTIDADE DE REGISTROS: " CNT-QT-REGS.
+           DISPLAY "QUANTIDADE DE REGISTROS REJEITADOS: "
+                                         CNT-QT-REJEITOS.
+           EXIT.
+      *
+      *---------------------
+       990000-ERROS SECTION.
+      *---------------------
+      *
+       990001-ERRO-01.
+           DISPLAY '888 ' CTE-PROG  ' 001 - PRIMEIRO RECORD DO DEB610'
+                                    ' NÃO É UMA HEADER'.
+           PERFORM 999000-ABENDA.
+      *
+       990002-ERRO-02.
+           DISPLAY '888 ' CTE-PROG  ' 002 - FALHA AO CARREGAR A TABELA'
+                                    ' GERADA PELO DEBSB014'.
+           PERFORM 999000-ABENDA.
+      *
+       990003-ERRO-03.
+           DISPLAY '888 ' CTE-PROG ' 003 - O ARQUIVO ACH601 ESTA VAZIO'.
+           PERFORM 999000-ABENDA.
+      *
+       990004-ERRO-04.
+           DISPLAY '888 ' CTE-PROG  ' 004 - DATAS DO ARQUIVO LIDER NAO'
+                                    ' SAO IGUAIS'.
+           DISPLAY '888 ' CTE-PROG  ' 004 - DATAS ACH601 (em COMP3) = {'
+              'ANTERIOR: ' 601-DT-AMD-ANT ', '
+              'ATUAL: '    601-DT-AMD-ATU ', '
+              'FUTURO: '   601-DT-AMD-FUT '}'.
+
+           DISPLAY '888 ' CTE-PROG  ' 004 - DATAS DEB610 = {'
+              'ANTERIOR: ' GDA-DEB610-DT-ANT ', '
+              'ATUAL: '    GDA-DEB610-DT-ATU ', '
+              'FUTURO: '   GDA-DEB610-DT-FUT '}'.
+
+           PERFORM 999000-ABENDA.
+      *
+       990005-ERRO-05.
+           DISPLAY '888 ' CTE-PROG ' 005 - ERRO NA CHAMADA DA DEBSB014'.
+           DISPLAY '888 ' CTE-PROG ' 005 - RETURN-CODE = ' RETURN-CODE.
+           PERFORM 999000-ABENDA.
+      *
+       990006-ERRO-06.
+           DISPLAY '888 ' CTE-PROG ' 006 - ERRO NA SUBROTINA SBDATAF'.
+           DISPLAY '888 ' CTE-PROG ' 006 - RETURN-CODE = ' RETURN-CODE.
+           PERFORM 999000-ABENDA.
+      *
+       990007-ERRO-07.
+           DISPLAY '888 ' CTE-PROG  ' 007 - REINICIO SOLICITADO, MAS'
+                                    ' O ACHCKPT ESTA VAZIO'.
+           PERFORM 999000-ABENDA.
+      *
+       990008-ERRO-08.
+      *--- Não abenda o job por causa da cópia de consulta online -
+      *--- o ACH610S (arquivo oficial) já foi gravado com sucesso.
+           DISPLAY '888 ' CTE-PROG  ' 008 - CHAVE DUPLICADA/INVALIDA AO'
+                    ' GRAVAR O ACH610IDX - AGENCIA: ' AGENCIA-610
+                    ' CONTA: ' CONTA-610.
+      *
+       990009-ERRO-09.
+           DISPLAY '888 ' CTE-PROG  ' 009 - RAZAO NAO TABELADA, E O'
+                    ' AMBIENTE ' ACHKT98-COD-AMBIENTE
+                    ' EXIGE TABELA ATUALIZADA - RAZAO: '
+                    TIT-RAZAO-ATU-610.
+           PERFORM 999000-ABENDA.
+      *
+      *----------------------
+       999000-ABENDA SECTION.
+      *----------------------
+      *
+           DISPLAY '888 ' CTE-PROG ' 888 - CANCELADO'.
+      *    CALL SBABEND.
+      *
+       999099-SAI-ABENDA.
+           EXIT.
+
+      *====================== FIM ACHPC060 ============================*
