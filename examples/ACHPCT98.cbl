@@ -9,6 +9,10 @@
       *================================================================*
       *
       * VRS001 26/11/2023 F7023235 Implantação - TAREFA
+      * VRS002 09/08/2026 F7023235 Passa a receber ACHKT98-PARM e a
+      *                            devolver ACHKT98-ACAO (abenda ou
+      *                            prossegue) p/ uso como gate de
+      *                            severidade pelos jobs de lote.
       *
       *================================================================*
       *************************
@@ -81,8 +85,14 @@
               88 SBCPU-N88-PRD         VALUE 'BSB' 'BS2'.
            03 FILLER                   PIC  X(001).
       *
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+      *
+       COPY ACHKT98.
+      *
       ********************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING ACHKT98-PARM.
       ********************
       *
       *---------------------------------------*
@@ -95,7 +105,7 @@
       *
            PERFORM 300000-FINALIZA.
       *
-           STOP RUN.
+           GOBACK.
       *
       *---------------------------------------*
        100000-INICIA                  SECTION.
@@ -137,15 +147,19 @@
            EVALUATE TRUE
                WHEN SBCPU-N88-DES
                     DISPLAY 'SBCPU - AMBIENTE DESENVOLVIMENTO'
+                    MOVE 'DES' TO ACHKT98-COD-AMBIENTE
       *
                WHEN SBCPU-N88-HMH
                     DISPLAY 'SBCPU - AMBIENTE HOMOLOGACAO    '
+                    MOVE 'HOM' TO ACHKT98-COD-AMBIENTE
       *
                WHEN SBCPU-N88-PRD
                     DISPLAY 'SBCPU - AMBIENTE PRODUCAO       '
+                    MOVE SBCPU-NIVEL88-IDFR-AMB TO ACHKT98-COD-AMBIENTE
       *
                WHEN OTHER
                     DISPLAY 'SBCPU - AMBIENTE DESCONHECIDO   '
+                    MOVE SBCPU-NIVEL88-IDFR-AMB TO ACHKT98-COD-AMBIENTE
       *
            END-EVALUATE.
       *
@@ -156,8 +170,27 @@
        200000-PROCESSA                 SECTION.
       *---------------------------------------*
       *
-
-
+      *--- Decide, a partir da severidade informada pelo chamador e
+      *--- do ambiente corrente, se a condição deve abendar o job ou
+      *--- apenas prosseguir como alerta. Em PRD, qualquer condição
+      *--- (fatal ou alerta) abenda; fora de PRD, só a fatal abenda.
+      *
+           EVALUATE TRUE
+               WHEN ACHKT98-SEVER-FATAL
+                    MOVE 'A' TO ACHKT98-ACAO
+      *
+               WHEN SBCPU-N88-PRD
+                    MOVE 'A' TO ACHKT98-ACAO
+      *
+               WHEN OTHER
+                    MOVE 'P' TO ACHKT98-ACAO
+      *
+           END-EVALUATE.
+      *
+           DISPLAY '888 ' CTE-PROG ' (200000) - COD-ERRO: '
+                    ACHKT98-COD-ERRO ' SEVERIDADE: ' ACHKT98-SEVERIDADE
+                    ' AMBIENTE: ' ACHKT98-COD-AMBIENTE
+                    ' ACAO: ' ACHKT98-ACAO.
       *
        200099-SAI.
            EXIT.
