@@ -0,0 +1,295 @@
+      *================================================================*
+      * PROGRAMA: DEBPC015
+      *
+      * AUTOR   : F7023235 Matheus Santiago.
+      *
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      * OBJETIVO..: Aplicar, contra o master DEBTB014, as transações de
+      * inclusão/alteração/exclusão de razões, modalidades e limites de
+      * cheque-ouro lidas do DEBTX014 - é o master de onde a CALL
+      * DEBSB014 monta as tabelas em memória usadas pelo ACHPC060/
+      * ACHPC061.
+      *
+      *================================================================*
+      *
+      * VRS001 09/08/2026 F7023235 Implantacao - manutenção em lote das
+      *                            tabelas do DEBSB014.
+      *
+      *================================================================*
+
+      *************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBPC015.
+       AUTHOR. F7023235.
+      *************************
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT DEBTX014 ASSIGN TO UT-S-DEBTX014.
+      *
+           SELECT DEBTB014 ASSIGN TO UT-S-DEBTB014
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS TB014-CHAVE-COMPLETA.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      *
+       FD  DEBTX014
+           BLOCK  0
+           RECORD 71
+           RECORDING F.
+      *
+       01  REG-DEBTX014.
+           05  TX014-ACAO                  PIC X(01).
+               88  TX014-ACAO-INCLUI           VALUE 'I'.
+               88  TX014-ACAO-ALTERA           VALUE 'A'.
+               88  TX014-ACAO-EXCLUI           VALUE 'E'.
+           05  TX014-TIPO-REG               PIC X(01).
+               88  TX014-TIPO-RAZAO            VALUE 'R'.
+               88  TX014-TIPO-MODALIDADE       VALUE 'M'.
+               88  TX014-TIPO-CHEQUE-OURO      VALUE 'C'.
+           05  TX014-CHAVE-DADOS            PIC X(13).
+           05  TX014-CHAVE-RAZAO REDEFINES TX014-CHAVE-DADOS.
+               10  TX014-RAZ-CODIGO         PIC 9(03).
+               10  FILLER                   PIC X(10).
+           05  TX014-CHAVE-MDLD REDEFINES TX014-CHAVE-DADOS.
+               10  TX014-MDLD-RAZAO         PIC 9(03).
+               10  TX014-MDLD-CODIGO        PIC 9(03).
+               10  FILLER                   PIC X(07).
+           05  TX014-CHAVE-CHQ   REDEFINES TX014-CHAVE-DADOS.
+               10  TX014-CHQ-AGENCIA        PIC 9(05).
+               10  TX014-CHQ-CONTA          PIC 9(08).
+           05  TX014-DESCRICAO              PIC X(30).
+           05  TX014-LIMITE-CHQ-OURO        PIC 9(09)V99 COMP-3.
+           05  TX014-IN-SITUACAO            PIC X(01).
+               88  TX014-SITUACAO-ATIVA        VALUE 'A'.
+               88  TX014-SITUACAO-INATIVA      VALUE 'I'.
+           05  FILLER                       PIC X(19).
+      *
+       FD  DEBTB014
+           RECORD 71.
+      *
+       COPY DEBK014.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *
+      *---------------------- C O N S T A N T E S ---------------------*
+      *
+       77  CTE-PROG                    PIC  X(016)
+                                       VALUE '*** DEBPC015 ***'.
+       77  CTE-VERS                    PIC  X(06) VALUE 'VRS001'.
+       77  SBVERSAO                    PIC  X(08) VALUE 'SBVERSAO'.
+       77  SBABEND                     PIC  X(07) VALUE 'SBABEND'.
+      *
+      *-------------------- I N D I C A D O R E S ---------------------*
+      *
+       77  IND-FIM-TX014                PIC 9 VALUE 0.
+      *
+      *--------------------- C O N T A D O R E S ----------------------*
+      *
+       77  CNT-QT-LIDOS                 PIC 9(07) COMP VALUE 0.
+       77  CNT-QT-INCLUSOES              PIC 9(07) COMP VALUE 0.
+       77  CNT-QT-ALTERACOES             PIC 9(07) COMP VALUE 0.
+       77  CNT-QT-EXCLUSOES              PIC 9(07) COMP VALUE 0.
+       77  CNT-QT-REJEITOS               PIC 9(07) COMP VALUE 0.
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *----------------------------------------
+       000000-INICIO                   SECTION.
+      *----------------------------------------
+      *
+      *    CALL SBVERSAO USING CTE-PROG CTE-VERS.
+      *
+           PERFORM 100000-PROC-INICIAIS.
+      *
+           PERFORM 200000-PROCESSA.
+      *
+           PERFORM 300000-PROC-FINAIS.
+      *
+           STOP RUN.
+      *
+      *----------------------------------------
+       100000-PROC-INICIAIS            SECTION.
+      *----------------------------------------
+      *
+       100001-ABRE-ARQUIVOS.
+           OPEN INPUT DEBTX014.
+           OPEN I-O   DEBTB014.
+      *
+       100099-SAI-PROC-INICIAIS.
+           EXIT.
+      *
+      *----------------------------------------
+       200000-PROCESSA                 SECTION.
+      *----------------------------------------
+      *
+           PERFORM 210000-LE-DEBTX014.
+      *
+       200001-LOOP-PRINCIPAL.
+           PERFORM UNTIL IND-FIM-TX014 = 1
+                PERFORM 220000-APLICA-TRANSACAO
+                PERFORM 210000-LE-DEBTX014
+           END-PERFORM.
+      *
+       200099-SAI-PROCESSA.
+           EXIT.
+      *
+      *----------------------------------------
+       210000-LE-DEBTX014              SECTION.
+      *----------------------------------------
+      *
+           READ DEBTX014
+                AT END
+                    MOVE 1 TO IND-FIM-TX014
+                    GO TO 210099-SAI-LE-DEBTX014
+           END-READ.
+      *
+           ADD 1 TO CNT-QT-LIDOS.
+      *
+       210099-SAI-LE-DEBTX014.
+           EXIT.
+      *
+      *----------------------------------------
+       220000-APLICA-TRANSACAO         SECTION.
+      *----------------------------------------
+      *
+           MOVE TX014-TIPO-REG  TO TB014-TIPO-REG.
+           MOVE TX014-CHAVE-DADOS TO TB014-CHAVE-DADOS.
+      *
+           EVALUATE TRUE
+               WHEN TX014-ACAO-INCLUI
+                    PERFORM 230000-INCLUI-REGISTRO
+      *
+               WHEN TX014-ACAO-ALTERA
+                    PERFORM 240000-ALTERA-REGISTRO
+      *
+               WHEN TX014-ACAO-EXCLUI
+                    PERFORM 250000-EXCLUI-REGISTRO
+      *
+               WHEN OTHER
+                    PERFORM 990001-ERRO-01
+      *
+           END-EVALUATE.
+      *
+       220099-SAI-APLICA-TRANSACAO.
+           EXIT.
+      *
+      *----------------------------------------
+       230000-INCLUI-REGISTRO          SECTION.
+      *----------------------------------------
+      *
+           MOVE TX014-DESCRICAO          TO TB014-DESCRICAO.
+           MOVE TX014-LIMITE-CHQ-OURO    TO TB014-LIMITE-CHQ-OURO.
+           MOVE TX014-IN-SITUACAO        TO TB014-IN-SITUACAO.
+      *
+           WRITE REG-DEBTB014
+                 INVALID KEY
+                     PERFORM 990002-ERRO-02
+                     GO TO 230099-SAI-INCLUI-REGISTRO
+           END-WRITE.
+      *
+           ADD 1 TO CNT-QT-INCLUSOES.
+      *
+       230099-SAI-INCLUI-REGISTRO.
+           EXIT.
+      *
+      *----------------------------------------
+       240000-ALTERA-REGISTRO          SECTION.
+      *----------------------------------------
+      *
+           READ DEBTB014
+                INVALID KEY
+                    PERFORM 990003-ERRO-03
+                    GO TO 240099-SAI-ALTERA-REGISTRO
+           END-READ.
+      *
+           MOVE TX014-DESCRICAO          TO TB014-DESCRICAO.
+           MOVE TX014-LIMITE-CHQ-OURO    TO TB014-LIMITE-CHQ-OURO.
+           MOVE TX014-IN-SITUACAO        TO TB014-IN-SITUACAO.
+      *
+           REWRITE REG-DEBTB014
+                 INVALID KEY
+                     PERFORM 990003-ERRO-03
+           END-REWRITE.
+      *
+           ADD 1 TO CNT-QT-ALTERACOES.
+      *
+       240099-SAI-ALTERA-REGISTRO.
+           EXIT.
+      *
+      *----------------------------------------
+       250000-EXCLUI-REGISTRO          SECTION.
+      *----------------------------------------
+      *
+           DELETE DEBTB014
+                 INVALID KEY
+                     PERFORM 990003-ERRO-03
+                     GO TO 250099-SAI-EXCLUI-REGISTRO
+           END-DELETE.
+      *
+           ADD 1 TO CNT-QT-EXCLUSOES.
+      *
+       250099-SAI-EXCLUI-REGISTRO.
+           EXIT.
+      *
+      *----------------------------------------
+       300000-PROC-FINAIS              SECTION.
+      *----------------------------------------
+      *
+       300001-FECHA-ARQUIVOS.
+           CLOSE DEBTX014 DEBTB014.
+      *
+       300099-SAI.
+           DISPLAY 'DEBPC015 - TRANSACOES LIDAS ......: ' CNT-QT-LIDOS.
+           DISPLAY 'DEBPC015 - INCLUSOES .............: '
+                                                   CNT-QT-INCLUSOES.
+           DISPLAY 'DEBPC015 - ALTERACOES ............: '
+                                                   CNT-QT-ALTERACOES.
+           DISPLAY 'DEBPC015 - EXCLUSOES .............: '
+                                                   CNT-QT-EXCLUSOES.
+           DISPLAY 'DEBPC015 - REJEITADAS POR ERRO ...: '
+                                                   CNT-QT-REJEITOS.
+           EXIT.
+      *
+      *---------------------
+       990000-ERROS SECTION.
+      *---------------------
+      *
+       990001-ERRO-01.
+           ADD 1 TO CNT-QT-REJEITOS.
+           DISPLAY '888 ' CTE-PROG  ' 001 - ACAO DE TRANSACAO INVALIDA'
+                    ' - ACAO: ' TX014-ACAO ' TIPO: ' TX014-TIPO-REG.
+      *
+       990002-ERRO-02.
+           ADD 1 TO CNT-QT-REJEITOS.
+           DISPLAY '888 ' CTE-PROG  ' 002 - INCLUSAO REJEITADA, CHAVE'
+                    ' JA CADASTRADA - TIPO: ' TX014-TIPO-REG
+                    ' CHAVE: ' TX014-CHAVE-DADOS.
+      *
+       990003-ERRO-03.
+           ADD 1 TO CNT-QT-REJEITOS.
+           DISPLAY '888 ' CTE-PROG  ' 003 - ALTERACAO/EXCLUSAO REJEITA'
+                    'DA, CHAVE NAO CADASTRADA - TIPO: ' TX014-TIPO-REG
+                    ' CHAVE: ' TX014-CHAVE-DADOS.
+
+      *====================== FIM DEBPC015 =============================*
