@@ -0,0 +1,48 @@
+      *================================================================*
+      * COPY    : DEBK610
+      *
+      * AUTOR   : F7023235 Matheus Santiago.
+      *
+      * OBJETIVO.: Layout do registro do arquivo DEB610E / ACH610S.
+      * O mesmo layout serve para o header (AGENCIA-610 = zeros), para
+      * o detalhe (dados cadastrais de conta corrente e cheque
+      * especial) e, a partir da VRS002, para o trailer de controle
+      * gravado no final do ACH610S.
+      *
+      *================================================================*
+      *
+      * VRS001 08/11/2023 F7023235 Implantacao - Tarefa 1168765.
+      * VRS002 09/08/2026 F7023235 Incluido REG610-TRAILER (totais de
+      *                            controle do ACH610S).
+      *
+      *================================================================*
+      *
+       01  REG610.
+           05  AGENCIA-610                  PIC 9(05).
+           05  CONTA-610                    PIC 9(08).
+           05  DV-CONTA-610                 PIC X(01).
+           05  TIT-RAZAO-ATU-610            PIC 9(03).
+           05  DATA-ANTERIOR-DDMMAAAA-610   PIC 9(08).
+           05  DATA-ATUAL-DDMMAAAA-610      PIC 9(08).
+           05  DATA-FUTURA-DDMMAAAA-610     PIC 9(08).
+           05  NOME-CLIENTE-610             PIC X(40).
+           05  CPF-CNPJ-610                 PIC 9(14).
+           05  VL-LIMITE-CHQ-ESPECIAL-610   PIC 9(09)V99 COMP-3.
+           05  IN-SITUACAO-CHQ-ESPECIAL-610 PIC X(01).
+               88  CHQ-ESPECIAL-ATIVO-610       VALUE '1'.
+               88  CHQ-ESPECIAL-INATIVO-610     VALUE '0'.
+           05  FILLER                       PIC X(1098).
+      *
+      *---------------------------------------------------------------*
+      *    Trailer de controle do ACH610S - mesmo tamanho do REG610,
+      *    gravado uma única vez ao final do arquivo (ver 300001-
+      *    ESCREVE-TRAILER em ACHPC060).
+      *---------------------------------------------------------------*
+      *
+       01  REG610-TRAILER.
+           05  TRL-IDENTIFICADOR-610        PIC X(03).
+               88  TRL-IDFR-VALIDO-610          VALUE 'TRL'.
+           05  TRL-QT-REGISTROS-610         PIC 9(09).
+           05  TRL-HASH-AGCTA-610           PIC 9(15).
+           05  FILLER                       PIC X(1173).
+      *====================== FIM DEBK610 =============================*
