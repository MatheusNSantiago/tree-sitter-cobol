@@ -0,0 +1,42 @@
+      *================================================================*
+      * COPY    : DEBKS014
+      *
+      * AUTOR   : F7023235 Matheus Santiago.
+      *
+      * OBJETIVO.: Layout das tabelas em memória carregadas pela
+      * CALL DEBSB014 (razões, cheque-ouro e modalidades), usadas pelo
+      * ACHPC060 para classificar os registros do DEB610E.
+      *
+      *================================================================*
+      *
+      * VRS001 08/11/2023 F7023235 Implantacao - Tarefa 1168765.
+      *
+      *================================================================*
+      *
+       01  TABELA-RAZOES.
+           05  QT-RAZOES                    PIC 9(04) COMP.
+           05  TAB-RAZOES OCCURS 500 TIMES
+                          ASCENDING KEY IS TAB-RAZ-CODIGO
+                          INDEXED BY IX-RAZ.
+               10  TAB-RAZ-CODIGO            PIC 9(03).
+               10  TAB-RAZ-DESCRICAO         PIC X(30).
+      *
+       01  TABELA-CHEQUE-OURO.
+           05  QT-CHEQUE-OURO                PIC 9(04) COMP.
+           05  TAB-CHEQUE-OURO OCCURS 500 TIMES
+                          ASCENDING KEY IS TAB-CHQ-CHAVE
+                          INDEXED BY IX-CHQ.
+               10  TAB-CHQ-CHAVE.
+                   15  TAB-CHQ-AGENCIA       PIC 9(05).
+                   15  TAB-CHQ-CONTA         PIC 9(08).
+               10  TAB-CHQ-LIMITE            PIC 9(09)V99 COMP-3.
+      *
+       01  TABELA-MODALIDADES.
+           05  QT-MODALIDADES                PIC 9(04) COMP.
+           05  TAB-MODALIDADES OCCURS 500 TIMES
+                          ASCENDING KEY IS TAB-MDLD-RAZAO
+                          INDEXED BY IX-MDLD.
+               10  TAB-MDLD-RAZAO            PIC 9(03).
+               10  TAB-MDLD-CODIGO           PIC 9(03).
+               10  TAB-MDLD-DESCRICAO        PIC X(30).
+      *====================== FIM DEBKS014 ============================*
