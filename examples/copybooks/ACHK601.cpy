@@ -0,0 +1,22 @@
+      *================================================================*
+      * COPY    : ACHK601
+      *
+      * AUTOR   : F7023235 Matheus Santiago.
+      *
+      * OBJETIVO.: Layout do registro único (líder) do arquivo ACH601E,
+      * contendo as datas base (anterior/atual/futura) do processamento
+      * em formato COMP-3, usadas para validar o header do DEB610E.
+      *
+      *================================================================*
+      *
+      * VRS001 08/11/2023 F7023235 Implantacao - Tarefa 1168765.
+      *
+      *================================================================*
+      *
+       01  601-REG-GERAL.
+           05  601-TIPO-REGISTRO            PIC X(02).
+           05  601-DT-AMD-ANT                PIC S9(07) COMP-3.
+           05  601-DT-AMD-ATU                PIC S9(07) COMP-3.
+           05  601-DT-AMD-FUT                PIC S9(07) COMP-3.
+           05  FILLER                        PIC X(36).
+      *====================== FIM ACHK601 =============================*
