@@ -0,0 +1,30 @@
+      *================================================================*
+      * COPY    : ACHKT98
+      *
+      * AUTOR   : F7023235 Matheus Santiago.
+      *
+      * OBJETIVO.: Parâmetro de chamada do ACHPCT98, usado pelos jobs
+      * de lote p/ decidir, a partir do ambiente (DES/HOM/PRD) e da
+      * severidade informada pelo chamador, se uma condição deve
+      * abendar o job ou apenas ser registrada como alerta.
+      *
+      *================================================================*
+      *
+      * VRS001 09/08/2026 F7023235 Implantacao - gate de severidade
+      *                            usado pelo ACHPC060.
+      *
+      *================================================================*
+      *
+       01  ACHKT98-PARM.
+           05  ACHKT98-COD-AMBIENTE        PIC X(03).
+               88  ACHKT98-AMB-DES         VALUE 'DES'.
+               88  ACHKT98-AMB-HOM         VALUE 'HOM'.
+               88  ACHKT98-AMB-PRD         VALUE 'BSB' 'BS2'.
+           05  ACHKT98-COD-ERRO            PIC 9(03).
+           05  ACHKT98-SEVERIDADE          PIC X(01).
+               88  ACHKT98-SEVER-FATAL     VALUE 'F'.
+               88  ACHKT98-SEVER-ALERTA    VALUE 'N'.
+           05  ACHKT98-ACAO                PIC X(01).
+               88  ACHKT98-ACAO-ABENDA     VALUE 'A'.
+               88  ACHKT98-ACAO-PROSSEGUE  VALUE 'P'.
+      *====================== FIM ACHKT98 ==============================*
