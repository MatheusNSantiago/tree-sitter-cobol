@@ -0,0 +1,41 @@
+      *================================================================*
+      * COPY    : DEBK014
+      *
+      * AUTOR   : F7023235 Matheus Santiago.
+      *
+      * OBJETIVO.: Layout do master DEBTB014, de onde a CALL DEBSB014
+      * carrega as tabelas de razões, cheque-ouro e modalidades (ver
+      * DEBKS014). Um único tipo de registro, discriminado por
+      * TB014-TIPO-REG, guarda as três espécies de cadastro.
+      *
+      *================================================================*
+      *
+      * VRS001 09/08/2026 F7023235 Implantacao - master de manutenção
+      *                            das tabelas do DEBSB014.
+      *
+      *================================================================*
+      *
+       01  REG-DEBTB014.
+           05  TB014-CHAVE-COMPLETA.
+               10  TB014-TIPO-REG          PIC X(01).
+                   88  TB014-TIPO-RAZAO        VALUE 'R'.
+                   88  TB014-TIPO-MODALIDADE   VALUE 'M'.
+                   88  TB014-TIPO-CHEQUE-OURO  VALUE 'C'.
+               10  TB014-CHAVE-DADOS        PIC X(13).
+               10  TB014-CHAVE-RAZAO REDEFINES TB014-CHAVE-DADOS.
+                   15  TB014-RAZ-CODIGO     PIC 9(03).
+                   15  FILLER               PIC X(10).
+               10  TB014-CHAVE-MDLD REDEFINES TB014-CHAVE-DADOS.
+                   15  TB014-MDLD-RAZAO     PIC 9(03).
+                   15  TB014-MDLD-CODIGO    PIC 9(03).
+                   15  FILLER               PIC X(07).
+               10  TB014-CHAVE-CHQ   REDEFINES TB014-CHAVE-DADOS.
+                   15  TB014-CHQ-AGENCIA    PIC 9(05).
+                   15  TB014-CHQ-CONTA      PIC 9(08).
+           05  TB014-DESCRICAO              PIC X(30).
+           05  TB014-LIMITE-CHQ-OURO        PIC 9(09)V99 COMP-3.
+           05  TB014-IN-SITUACAO            PIC X(01).
+               88  TB014-SITUACAO-ATIVA     VALUE 'A'.
+               88  TB014-SITUACAO-INATIVA   VALUE 'I'.
+           05  FILLER                       PIC X(20).
+      *====================== FIM DEBK014 ==============================*
