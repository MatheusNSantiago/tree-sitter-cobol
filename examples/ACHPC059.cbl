@@ -0,0 +1,529 @@
+      *================================================================*
+      * PROGRAMA: ACHPC059
+      *
+      * AUTOR   : F7023235 Matheus Santiago.
+      *
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      * OBJETIVO..: Juntar os extratos regionais do DEB610E (A/B/C) num
+      * único DEB610E, validando que os três headers (datas anterior/
+      * atual/futura) estão de acordo antes de alimentar o ACHPC060.
+      * Qualquer um dos extratos pode vir vazio (região sem movimento).
+      *
+      *================================================================*
+      *
+      * VRS001 09/08/2026 F7023235 Implantacao - consolidação dos
+      *                            extratos regionais do DEB610E.
+      *
+      *================================================================*
+
+      *************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHPC059.
+       AUTHOR. F7023235.
+      *************************
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT DEB610EA ASSIGN TO UT-S-DEB610EA.
+           SELECT DEB610EB ASSIGN TO UT-S-DEB610EB.
+           SELECT DEB610EC ASSIGN TO UT-S-DEB610EC.
+      *
+           SELECT DEB610E  ASSIGN TO UT-S-DEB610E.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      *
+       FD  DEB610EA
+           BLOCK  0
+           RECORD 1200
+           RECORDING F.
+      *
+       01  REGISTRO-DEB610EA           PIC X(1200).
+      *
+       FD  DEB610EB
+           BLOCK  0
+           RECORD 1200
+           RECORDING F.
+      *
+       01  REGISTRO-DEB610EB           PIC X(1200).
+      *
+       FD  DEB610EC
+           BLOCK  0
+           RECORD 1200
+           RECORDING F.
+      *
+       01  REGISTRO-DEB610EC           PIC X(1200).
+      *
+       FD  DEB610E
+           BLOCK  0
+           RECORD 1200
+           RECORDING F.
+      *
+       01  REGISTRO-DEB610E            PIC X(1200).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *
+      *---------------------- C O N S T A N T E S ---------------------*
+      *
+       77  CTE-PROG                    PIC  X(016)
+                                       VALUE '*** ACHPC059 ***'.
+       77  CTE-VERS                    PIC  X(06) VALUE 'VRS001'.
+       77  SBVERSAO                    PIC  X(08) VALUE 'SBVERSAO'.
+       77  SBABEND                     PIC  X(07) VALUE 'SBABEND'.
+       77  SBDATAF                     PIC  X(08) VALUE 'SBDATAF'.
+       77  SBDATAF-FUNCAO              PIC  X(03) VALUE 'F08'.
+      *
+      *------------------------- B O O K S ----------------------------*
+      *
+       COPY DEBK610.
+      *
+      *-------------------- I N D I C A D O R E S ---------------------*
+      *
+       77  IND-FONTE-A-PRESENTE        PIC 9 VALUE 0.
+       77  IND-FONTE-B-PRESENTE        PIC 9 VALUE 0.
+       77  IND-FONTE-C-PRESENTE        PIC 9 VALUE 0.
+       77  IND-FIM-FONTE                PIC 9 VALUE 0.
+       77  IND-DATAS-DIVERGENTES        PIC 9 VALUE 0.
+       77  IND-OVERRIDE-DATA            PIC 9 VALUE 0.
+      *
+      *--------------------- C O N T A D O R E S ----------------------*
+      *
+       77  CNT-QT-FONTES                PIC 9(01) VALUE 0.
+       77  CNT-QT-DETALHE-A             PIC 9(07) COMP VALUE 0.
+       77  CNT-QT-DETALHE-B             PIC 9(07) COMP VALUE 0.
+       77  CNT-QT-DETALHE-C             PIC 9(07) COMP VALUE 0.
+      *
+      *------------------------ G U A R D A S -------------------------*
+      *
+       77  GDA-DT-ANT-REF               PIC 9(08) VALUE 0.
+       77  GDA-DT-ATU-REF                PIC 9(08) VALUE 0.
+       77  GDA-DT-FUT-REF                PIC 9(08) VALUE 0.
+       77  GDA-DT-ANT-AMD                PIC 9(08) VALUE 0.
+       77  GDA-DT-ATU-AMD                PIC 9(08) VALUE 0.
+       77  GDA-DT-FUT-AMD                PIC 9(08) VALUE 0.
+       77  GDA-DT-AUX                    PIC 9(08) VALUE 0.
+      *
+       01  AREAWORK                     PIC  X(4095) VALUE SPACES.
+       01  FILLER REDEFINES AREAWORK.
+           03  A-TAM    PIC 9(0008) COMP.
+           03  FILLER   PIC X(4071).
+           03  A-FIM    PIC X(0020).
+      *
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+      *
+      *Mesma idéia do PARM-ACHPC060 (override de divergência de datas
+      *do header) - aqui não há restart, então só o override.
+      *
+       01  PARM-ACHPC059.
+           05  PARM-LEN                PIC S9(04) COMP.
+           05  PARM-DADOS.
+               10  PARM-OVERRIDE-DATA  PIC X(01).
+                   88  PARM-OVERRIDE-SIM   VALUE 'S'.
+               10  PARM-AUTORIZADO-POR PIC X(10).
+               10  FILLER              PIC X(89).
+      *
+      ********************
+       PROCEDURE DIVISION USING PARM-ACHPC059.
+      ********************
+      *
+      *----------------------------------------
+       000000-INICIO                   SECTION.
+      *----------------------------------------
+      *
+      *    CALL SBVERSAO USING CTE-PROG CTE-VERS.
+      *
+           PERFORM 050000-TRATA-PARM.
+      *
+           PERFORM 100000-PROC-INICIAIS.
+      *
+           PERFORM 200000-PROCESSA.
+      *
+           PERFORM 300000-PROC-FINAIS.
+      *
+           STOP RUN.
+      *
+      *----------------------------------------
+       050000-TRATA-PARM                SECTION.
+      *----------------------------------------
+      *Interpreta o PARM da EXEC: 'S' na 1a posição autoriza o job a
+      *seguir mesmo com divergência de datas entre as fontes (mesmo
+      *uso do PARM-OVERRIDE-DATA do ACHPC060, p/ uma reexecução manual
+      *de catch-up). Só confia no campo PARM-AUTORIZADO-POR se o
+      *PARM-LEN recebido realmente cobre a posição dele.
+      *----------------------------------------
+      *
+           MOVE 0 TO IND-OVERRIDE-DATA.
+      *
+           IF PARM-LEN >= 11
+              IF PARM-OVERRIDE-SIM
+                 MOVE 1 TO IND-OVERRIDE-DATA
+                 DISPLAY '888 ' CTE-PROG ' - OVERRIDE DE DIVERGENCIA '
+                          'DE DATAS AUTORIZADO POR: '
+                          PARM-AUTORIZADO-POR
+              END-IF
+           ELSE
+              IF PARM-LEN >= 1 AND PARM-OVERRIDE-SIM
+                 DISPLAY '888 ' CTE-PROG ' - OVERRIDE DE DIVERGENCIA '
+                          'DE DATAS IGNORADO - PARM SEM A MATRICULA '
+                          'DE QUEM AUTORIZOU (PARM-LEN: ' PARM-LEN ')'
+              END-IF
+           END-IF.
+      *
+       050099-SAI-TRATA-PARM.
+           EXIT.
+      *
+      *----------------------------------------
+       100000-PROC-INICIAIS            SECTION.
+      *----------------------------------------
+      *
+       100001-ABRE-ARQUIVOS.
+           OPEN INPUT  DEB610EA
+                INPUT  DEB610EB
+                INPUT  DEB610EC
+                OUTPUT DEB610E.
+      *
+       100099-SAI-PROC-INICIAIS.
+           EXIT.
+      *
+      *----------------------------------------
+       200000-PROCESSA                 SECTION.
+      *----------------------------------------
+      *
+           PERFORM 210000-LE-HEADERS-FONTES.
+      *
+           IF CNT-QT-FONTES EQUAL 0
+              PERFORM 990001-ERRO-01
+           END-IF.
+      *
+           PERFORM 220000-VALIDA-DATAS.
+      *
+           PERFORM 230000-GRAVA-HEADER.
+      *
+           IF IND-FONTE-A-PRESENTE EQUAL 1
+              PERFORM 240000-COPIA-DETALHES-A
+           END-IF.
+      *
+           IF IND-FONTE-B-PRESENTE EQUAL 1
+              PERFORM 250000-COPIA-DETALHES-B
+           END-IF.
+      *
+           IF IND-FONTE-C-PRESENTE EQUAL 1
+              PERFORM 260000-COPIA-DETALHES-C
+           END-IF.
+      *
+       200099-SAI-PROCESSA.
+           EXIT.
+      *
+      *----------------------------------------
+       210000-LE-HEADERS-FONTES        SECTION.
+      *----------------------------------------
+      *Lê o primeiro registro (header) de cada fonte presente. Uma
+      *fonte vazia (AT END já na primeira leitura) é simplesmente
+      *ignorada - região sem movimento no dia.
+      *----------------------------------------
+      *
+       210001-LE-HEADER-A.
+           READ DEB610EA INTO REG610
+                AT END GO TO 210002-LE-HEADER-B
+           END-READ.
+      *
+           MOVE 1 TO IND-FONTE-A-PRESENTE.
+           ADD 1 TO CNT-QT-FONTES.
+           PERFORM 280000-TRANSFORMAR-DATAS-HEADER.
+           MOVE GDA-DT-ANT-AMD             TO GDA-DT-ANT-REF.
+           MOVE GDA-DT-ATU-AMD             TO GDA-DT-ATU-REF.
+           MOVE GDA-DT-FUT-AMD             TO GDA-DT-FUT-REF.
+           MOVE REGISTRO-DEB610EA          TO REGISTRO-DEB610E.
+      *
+       210002-LE-HEADER-B.
+           READ DEB610EB INTO REG610
+                AT END GO TO 210003-LE-HEADER-C
+           END-READ.
+      *
+           MOVE 1 TO IND-FONTE-B-PRESENTE.
+           ADD 1 TO CNT-QT-FONTES.
+      *
+           IF CNT-QT-FONTES EQUAL 1
+              PERFORM 280000-TRANSFORMAR-DATAS-HEADER
+              MOVE GDA-DT-ANT-AMD             TO GDA-DT-ANT-REF
+              MOVE GDA-DT-ATU-AMD             TO GDA-DT-ATU-REF
+              MOVE GDA-DT-FUT-AMD             TO GDA-DT-FUT-REF
+              MOVE REGISTRO-DEB610EB          TO REGISTRO-DEB610E
+           END-IF.
+      *
+       210003-LE-HEADER-C.
+           READ DEB610EC INTO REG610
+                AT END GO TO 210099-SAI-LE-HEADERS-FONTES
+           END-READ.
+      *
+           MOVE 1 TO IND-FONTE-C-PRESENTE.
+           ADD 1 TO CNT-QT-FONTES.
+      *
+           IF CNT-QT-FONTES EQUAL 1
+              PERFORM 280000-TRANSFORMAR-DATAS-HEADER
+              MOVE GDA-DT-ANT-AMD             TO GDA-DT-ANT-REF
+              MOVE GDA-DT-ATU-AMD             TO GDA-DT-ATU-REF
+              MOVE GDA-DT-FUT-AMD             TO GDA-DT-FUT-REF
+              MOVE REGISTRO-DEB610EC          TO REGISTRO-DEB610E
+           END-IF.
+      *
+       210099-SAI-LE-HEADERS-FONTES.
+           EXIT.
+      *
+      *----------------------------------------
+       220000-VALIDA-DATAS             SECTION.
+      *----------------------------------------
+      *As três datas do header (anterior/atual/futura) são convertidas
+      *de DDMMAAAA p/ AMD antes da comparação - mesma lógica de
+      *230000-VALIDAR-HEADER no ACHPC060 (290000-TRANSFORMAR-DMA-EM-
+      *AMD), em vez de comparar o DDMMAAAA bruto.
+      *----------------------------------------
+      *
+           MOVE 0 TO IND-DATAS-DIVERGENTES.
+      *
+       220001-CHECA-FONTE-A.
+           IF IND-FONTE-A-PRESENTE EQUAL 1
+              MOVE REGISTRO-DEB610EA TO REG610
+              PERFORM 280000-TRANSFORMAR-DATAS-HEADER
+              IF  GDA-DT-ANT-AMD NOT EQUAL GDA-DT-ANT-REF
+              OR  GDA-DT-ATU-AMD NOT EQUAL GDA-DT-ATU-REF
+              OR  GDA-DT-FUT-AMD NOT EQUAL GDA-DT-FUT-REF
+                 MOVE 1 TO IND-DATAS-DIVERGENTES
+              END-IF
+           END-IF.
+      *
+       220002-CHECA-FONTE-B.
+           IF IND-FONTE-B-PRESENTE EQUAL 1
+              MOVE REGISTRO-DEB610EB TO REG610
+              PERFORM 280000-TRANSFORMAR-DATAS-HEADER
+              IF  GDA-DT-ANT-AMD NOT EQUAL GDA-DT-ANT-REF
+              OR  GDA-DT-ATU-AMD NOT EQUAL GDA-DT-ATU-REF
+              OR  GDA-DT-FUT-AMD NOT EQUAL GDA-DT-FUT-REF
+                 MOVE 1 TO IND-DATAS-DIVERGENTES
+              END-IF
+           END-IF.
+      *
+       220003-CHECA-FONTE-C.
+           IF IND-FONTE-C-PRESENTE EQUAL 1
+              MOVE REGISTRO-DEB610EC TO REG610
+              PERFORM 280000-TRANSFORMAR-DATAS-HEADER
+              IF  GDA-DT-ANT-AMD NOT EQUAL GDA-DT-ANT-REF
+              OR  GDA-DT-ATU-AMD NOT EQUAL GDA-DT-ATU-REF
+              OR  GDA-DT-FUT-AMD NOT EQUAL GDA-DT-FUT-REF
+                 MOVE 1 TO IND-DATAS-DIVERGENTES
+              END-IF
+           END-IF.
+      *
+           IF IND-DATAS-DIVERGENTES EQUAL 1
+              IF IND-OVERRIDE-DATA EQUAL 1
+                 DISPLAY '888 ' CTE-PROG  ' 002 - DIVERGENCIA DE DATAS'
+                          ' IGNORADA POR OVERRIDE AUTORIZADO POR: '
+                          PARM-AUTORIZADO-POR
+              ELSE
+                 PERFORM 990002-ERRO-02
+              END-IF
+           END-IF.
+      *
+       220099-SAI-VALIDA-DATAS.
+           EXIT.
+      *
+      *----------------------------------------
+       230000-GRAVA-HEADER             SECTION.
+      *----------------------------------------
+      *
+           WRITE REGISTRO-DEB610E.
+      *
+       230099-SAI-GRAVA-HEADER.
+           EXIT.
+      *
+      *----------------------------------------
+       240000-COPIA-DETALHES-A         SECTION.
+      *----------------------------------------
+      *O próprio trailer da fonte A (AGENCIA-610 = 99999, ver
+      *ACHPC060/240000-VALIDAR-CONTA) não pode ir pro DEB610E
+      *consolidado - o ACHPC060 só espera um trailer, no fim do
+      *arquivo já consolidado, senão loga um rejeito AGENCIA-TRLR
+      *falso pra cada fonte mesclada.
+      *----------------------------------------
+      *
+           MOVE 0 TO IND-FIM-FONTE.
+      *
+           PERFORM UNTIL IND-FIM-FONTE EQUAL 1
+                READ DEB610EA INTO REG610
+                     AT END MOVE 1 TO IND-FIM-FONTE
+                     NOT AT END
+                          IF AGENCIA-610 NOT EQUAL 99999
+                             MOVE REGISTRO-DEB610EA TO REGISTRO-DEB610E
+                             WRITE REGISTRO-DEB610E
+                             ADD 1 TO CNT-QT-DETALHE-A
+                          END-IF
+                END-READ
+           END-PERFORM.
+      *
+       240099-SAI-COPIA-DETALHES-A.
+           EXIT.
+      *
+      *----------------------------------------
+       250000-COPIA-DETALHES-B         SECTION.
+      *----------------------------------------
+      *Mesma ressalva de trailer da 240000-COPIA-DETALHES-A, p/ a
+      *fonte B.
+      *----------------------------------------
+      *
+           MOVE 0 TO IND-FIM-FONTE.
+      *
+           PERFORM UNTIL IND-FIM-FONTE EQUAL 1
+                READ DEB610EB INTO REG610
+                     AT END MOVE 1 TO IND-FIM-FONTE
+                     NOT AT END
+                          IF AGENCIA-610 NOT EQUAL 99999
+                             MOVE REGISTRO-DEB610EB TO REGISTRO-DEB610E
+                             WRITE REGISTRO-DEB610E
+                             ADD 1 TO CNT-QT-DETALHE-B
+                          END-IF
+                END-READ
+           END-PERFORM.
+      *
+       250099-SAI-COPIA-DETALHES-B.
+           EXIT.
+      *
+      *----------------------------------------
+       260000-COPIA-DETALHES-C         SECTION.
+      *----------------------------------------
+      *Mesma ressalva de trailer da 240000-COPIA-DETALHES-A, p/ a
+      *fonte C.
+      *----------------------------------------
+      *
+           MOVE 0 TO IND-FIM-FONTE.
+      *
+           PERFORM UNTIL IND-FIM-FONTE EQUAL 1
+                READ DEB610EC INTO REG610
+                     AT END MOVE 1 TO IND-FIM-FONTE
+                     NOT AT END
+                          IF AGENCIA-610 NOT EQUAL 99999
+                             MOVE REGISTRO-DEB610EC TO REGISTRO-DEB610E
+                             WRITE REGISTRO-DEB610E
+                             ADD 1 TO CNT-QT-DETALHE-C
+                          END-IF
+                END-READ
+           END-PERFORM.
+      *
+       260099-SAI-COPIA-DETALHES-C.
+           EXIT.
+      *
+      *----------------------------------------
+       280000-TRANSFORMAR-DATAS-HEADER SECTION.
+      *----------------------------------------
+      *Converte as três datas do header atualmente em REG610 (lido em
+      *210000/220000) de DDMMAAAA p/ AMD, via 290000-TRANSFORMAR-DMA-
+      *EM-AMD - mesmo SBDATAF/F08 usado em 230100-TRATAR-DATAS-610 do
+      *ACHPC060.
+      *----------------------------------------
+      *
+       280001-TRATA-DT-ANTERIOR.
+           MOVE DATA-ANTERIOR-DDMMAAAA-610 TO GDA-DT-AUX.
+           PERFORM 290000-TRANSFORMAR-DMA-EM-AMD.
+           MOVE GDA-DT-AUX TO GDA-DT-ANT-AMD.
+      *
+       280002-TRATA-DT-ATUAL.
+           MOVE DATA-ATUAL-DDMMAAAA-610    TO GDA-DT-AUX.
+           PERFORM 290000-TRANSFORMAR-DMA-EM-AMD.
+           MOVE GDA-DT-AUX TO GDA-DT-ATU-AMD.
+      *
+       280003-TRATA-DT-FUTURA.
+           MOVE DATA-FUTURA-DDMMAAAA-610   TO GDA-DT-AUX.
+           PERFORM 290000-TRANSFORMAR-DMA-EM-AMD.
+           MOVE GDA-DT-AUX TO GDA-DT-FUT-AMD.
+      *
+       280099-SAI-TRANSFORMAR-DATAS-HEADER.
+           EXIT.
+      *
+      *----------------------------------------
+       290000-TRANSFORMAR-DMA-EM-AMD   SECTION.
+      *----------------------------------------
+      *
+       290001-SETAR-AREA-WORK.
+      *--- A AREA-WORK é um parâmetro do SBDATAF.
+           MOVE 4095 TO A-TAM.
+           MOVE 'SBDATAF -WRKAREA-FIM' TO A-FIM.
+      *
+       290002-CHAMAR-SBDATAF.
+      *    CALL SBDATAF USING  SBDATAF-FUNCAO
+      *                        AREAWORK
+      *                        GDA-DT-AUX.
+      *
+           IF RETURN-CODE NOT EQUAL TO 0
+              PERFORM 990003-ERRO-03
+           END-IF.
+      *
+       290099-SAI.
+           EXIT.
+      *
+      *----------------------------------------
+       300000-PROC-FINAIS              SECTION.
+      *----------------------------------------
+      *
+       300001-FECHA-ARQUIVOS.
+           CLOSE DEB610EA DEB610EB DEB610EC DEB610E.
+      *
+       300099-SAI.
+           DISPLAY 'ACHPC059 - FONTES PRESENTES ......: ' CNT-QT-FONTES.
+           DISPLAY 'ACHPC059 - DETALHES DA FONTE A ...: '
+                                                   CNT-QT-DETALHE-A.
+           DISPLAY 'ACHPC059 - DETALHES DA FONTE B ...: '
+                                                   CNT-QT-DETALHE-B.
+           DISPLAY 'ACHPC059 - DETALHES DA FONTE C ...: '
+                                                   CNT-QT-DETALHE-C.
+           EXIT.
+      *
+      *---------------------
+       990000-ERROS SECTION.
+      *---------------------
+      *
+       990001-ERRO-01.
+           DISPLAY '888 ' CTE-PROG  ' 001 - NENHUMA DAS FONTES DEB610E'
+                                    ' (A/B/C) TEM MOVIMENTO NO DIA'.
+           PERFORM 999000-ABENDA.
+      *
+       990002-ERRO-02.
+           DISPLAY '888 ' CTE-PROG  ' 002 - DIVERGENCIA DE DATAS ENTRE'
+                                    ' AS FONTES DO DEB610E'.
+           DISPLAY '888 ' CTE-PROG  ' 002 - DATAS DE REFERENCIA = {'
+                    GDA-DT-ANT-REF '}{' GDA-DT-ATU-REF '}{'
+                    GDA-DT-FUT-REF '}'.
+           PERFORM 999000-ABENDA.
+      *
+       990003-ERRO-03.
+           DISPLAY '888 ' CTE-PROG  ' 003 - FALHA NA CHAMADA AO '
+                                    'SBDATAF (CONVERSAO DE DATA)'.
+           PERFORM 999000-ABENDA.
+      *
+      *----------------------
+       999000-ABENDA SECTION.
+      *----------------------
+      *
+           DISPLAY '888 ' CTE-PROG ' 888 - CANCELADO'.
+      *    CALL SBABEND.
+      *
+       999099-SAI-ABENDA.
+           EXIT.
+
+      *====================== FIM ACHPC059 =============================*
