@@ -0,0 +1,293 @@
+      *================================================================*
+      * PROGRAMA: ACHPC061
+      *
+      * AUTOR   : F7023235 Matheus Santiago.
+      *
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      * OBJETIVO..: Ler o ACH610S já gerado pelo ACHPC060 e emitir o
+      * relatório diário de volume, com a quantidade de registros por
+      * razão e por modalidade, usando as mesmas tabelas carregadas
+      * pela CALL DEBSB014.
+      *
+      *================================================================*
+      *
+      * VRS001 09/08/2026 F7023235 Implantacao - relatório diário de
+      *                            volume por razão/modalidade.
+      *
+      *================================================================*
+
+      *************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHPC061.
+       AUTHOR. F7023235.
+      *************************
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT ACH610S   ASSIGN TO UT-S-ACH610S.
+           SELECT ACH610REL ASSIGN TO UT-S-ACH610REL.
+      *
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *----------------------------------------------------------------
+      *
+       FD  ACH610S
+           BLOCK  0
+           RECORD 1200
+           RECORDING F.
+      *
+       01  REGISTRO-ACH610S            PIC X(1200).
+      *
+       FD  ACH610REL
+           BLOCK  0
+           RECORD 132
+           RECORDING F.
+      *
+       01  REGISTRO-ACH610REL          PIC X(132).
+      *
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      *
+      *---------------------- C O N S T A N T E S ---------------------*
+      *
+       77  CTE-PROG                    PIC  X(016)
+                                       VALUE '*** ACHPC061 ***'.
+       77  CTE-VERS                    PIC  X(06) VALUE 'VRS001'.
+       77  SBVERSAO                    PIC  X(08) VALUE 'SBVERSAO'.
+       77  SBABEND                     PIC  X(07) VALUE 'SBABEND'.
+       77  DEBSB014                    PIC  X(08) VALUE 'DEBSB014'.
+      *
+      *------------------------- B O O K S ----------------------------*
+      *
+       COPY DEBK610.
+      *
+      *----------------------- T A B E L A S --------------------------*
+      *
+       COPY DEBKS014.
+      *
+      *--------------------- C O N T A D O R E S ----------------------*
+      *
+       77  CNT-QT-LIDOS                PIC 9(09) VALUE 0.
+       77  CNT-QT-DETALHE              PIC 9(09) VALUE 0.
+      *
+       01  TAB-CONTAGEM-RAZAO.
+           05  CTG-RAZAO OCCURS 1000 TIMES PIC 9(07) COMP.
+      *
+       01  TAB-CONTAGEM-MODALIDADE.
+           05  CTG-MODALIDADE OCCURS 1000 TIMES PIC 9(07) COMP.
+      *
+      *--- TAB-MODALIDADES (DEBKS014) tem uma linha por razão que cai
+      *--- naquela modalidade, então mais de uma linha pode ter o
+      *--- mesmo TAB-MDLD-CODIGO - usado p/ não imprimir a mesma
+      *--- modalidade mais de uma vez em 300004-IMPRIME-MODALIDADES.
+       01  TAB-MODALIDADE-IMPRESSA.
+           05  IND-MDLD-IMPRESSA OCCURS 1000 TIMES PIC 9 VALUE 0.
+      *
+      *-------------------- I N D I C A D O R E S ---------------------*
+      *
+       77  IND-FIM-610S                PIC 9 VALUE 0.
+       77  IND-E-TRAILER               PIC 9 VALUE 0.
+      *
+      *-------------------------- L I N H A S ---------------------------*
+      *
+       01  LINHA-RELATORIO.
+           05  LIN-RAZAO-MDLD          PIC X(03).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LIN-DESCRICAO           PIC X(30).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LIN-QUANTIDADE          PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER                  PIC X(84) VALUE SPACES.
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *----------------------------------------
+       000000-INICIO                   SECTION.
+      *----------------------------------------
+      *
+      *    CALL SBVERSAO USING CTE-PROG CTE-VERS.
+      *
+           PERFORM 100000-PROC-INICIAIS.
+      *
+           PERFORM 200000-PROCESSA.
+      *
+           PERFORM 300000-PROC-FINAIS.
+      *
+           STOP RUN.
+      *
+      *----------------------------------------
+       100000-PROC-INICIAIS            SECTION.
+      *----------------------------------------
+      *
+       100001-ABRE-ARQUIVOS.
+           OPEN INPUT  ACH610S
+                OUTPUT ACH610REL.
+      *
+       100002-CARREGA-TABELA.
+           CALL DEBSB014 USING TABELA-RAZOES TABELA-CHEQUE-OURO
+                               TABELA-MODALIDADES.
+      *
+           IF RETURN-CODE NOT EQUAL 0
+              PERFORM 990002-ERRO-02
+           END-IF.
+      *
+       100099-SAI-PROC-INICIAIS.
+           EXIT.
+      *
+      *----------------------------------------
+       200000-PROCESSA                 SECTION.
+      *----------------------------------------
+      *
+           PERFORM 210000-LE-ACH610S.
+      *
+       200001-LOOP-PRINCIPAL.
+      *--- IND-E-TRAILER tem que ser testado antes de qualquer acesso
+      *--- aos campos numéricos do REG610 - o registro de trailer (ver
+      *--- REG610-TRAILER/DEBK610) começa com TRL-IDENTIFICADOR-610
+      *--- PIC X(03) = 'TRL', que por trás de AGENCIA-610 não é um
+      *--- zoned decimal válido. O AND do COBOL não garante avaliação
+      *--- de curto-circuito, então IND-E-TRAILER = 0 precisa ser um
+      *--- IF separado e externo, não o segundo termo do AND.
+           PERFORM UNTIL IND-FIM-610S = 1
+                IF IND-E-TRAILER = 0
+                   IF AGENCIA-610 NOT EQUAL ZEROS
+                      ADD 1 TO CNT-QT-DETALHE
+                      PERFORM 220000-TALHA-RAZAO
+                      PERFORM 230000-TALHA-MODALIDADE
+                   END-IF
+                END-IF
+      *
+                PERFORM 210000-LE-ACH610S
+           END-PERFORM.
+      *
+       200099-SAI-PROCESSA.
+           EXIT.
+      *
+      *----------------------------------------
+       210000-LE-ACH610S               SECTION.
+      *----------------------------------------
+      *
+           MOVE 0 TO IND-E-TRAILER.
+      *
+           READ ACH610S INTO REG610
+                AT END
+                    MOVE 1 TO IND-FIM-610S
+                    GO TO 210099-SAI-LE-ACH610S
+           END-READ.
+      *
+           ADD 1 TO CNT-QT-LIDOS.
+      *
+           IF REGISTRO-ACH610S(1:3) EQUAL 'TRL'
+              MOVE 1 TO IND-E-TRAILER
+           END-IF.
+      *
+       210099-SAI-LE-ACH610S.
+           EXIT.
+      *----------------------------------------
+       220000-TALHA-RAZAO               SECTION.
+      *----------------------------------------
+      *
+           ADD 1 TO CTG-RAZAO(TIT-RAZAO-ATU-610 + 1).
+      *
+       220099-SAI-TALHA-RAZAO.
+           EXIT.
+      *----------------------------------------
+       230000-TALHA-MODALIDADE          SECTION.
+      *----------------------------------------
+      *
+           SET IX-MDLD TO 1.
+           SEARCH ALL TAB-MODALIDADES
+                WHEN TAB-MDLD-RAZAO(IX-MDLD) EQUAL TIT-RAZAO-ATU-610
+                     ADD 1 TO CTG-MODALIDADE(TAB-MDLD-CODIGO(IX-MDLD)
+                                              + 1)
+           END-SEARCH.
+      *
+       230099-SAI-TALHA-MODALIDADE.
+           EXIT.
+      *
+      *----------------------------------------
+       300000-PROC-FINAIS              SECTION.
+      *----------------------------------------
+      *
+       300001-IMPRIME-CABECALHO.
+           MOVE SPACES           TO REGISTRO-ACH610REL.
+           MOVE 'RELATORIO DIARIO DE VOLUME ACH610 - POR RAZAO'
+                                  TO REGISTRO-ACH610REL(1:46).
+           WRITE REGISTRO-ACH610REL.
+      *
+       300002-IMPRIME-RAZOES.
+           SET IX-RAZ TO 1.
+           PERFORM QT-RAZOES TIMES
+                MOVE TAB-RAZ-CODIGO(IX-RAZ)    TO LIN-RAZAO-MDLD
+                MOVE TAB-RAZ-DESCRICAO(IX-RAZ) TO LIN-DESCRICAO
+                MOVE CTG-RAZAO(TAB-RAZ-CODIGO(IX-RAZ) + 1)
+                                                TO LIN-QUANTIDADE
+                WRITE REGISTRO-ACH610REL FROM LINHA-RELATORIO
+                SET IX-RAZ UP BY 1
+           END-PERFORM.
+      *
+       300003-IMPRIME-CABECALHO-MDLD.
+           MOVE SPACES           TO REGISTRO-ACH610REL.
+           MOVE 'RELATORIO DIARIO DE VOLUME ACH610 - POR MODALIDADE'
+                                  TO REGISTRO-ACH610REL(1:52).
+           WRITE REGISTRO-ACH610REL.
+      *
+       300004-IMPRIME-MODALIDADES.
+           SET IX-MDLD TO 1.
+           PERFORM QT-MODALIDADES TIMES
+                IF IND-MDLD-IMPRESSA(TAB-MDLD-CODIGO(IX-MDLD) + 1)
+                                                                = 0
+                   MOVE TAB-MDLD-CODIGO(IX-MDLD)    TO LIN-RAZAO-MDLD
+                   MOVE TAB-MDLD-DESCRICAO(IX-MDLD) TO LIN-DESCRICAO
+                   MOVE CTG-MODALIDADE(TAB-MDLD-CODIGO(IX-MDLD) + 1)
+                                                     TO LIN-QUANTIDADE
+                   WRITE REGISTRO-ACH610REL FROM LINHA-RELATORIO
+                   MOVE 1 TO
+                        IND-MDLD-IMPRESSA(TAB-MDLD-CODIGO(IX-MDLD) + 1)
+                END-IF
+                SET IX-MDLD UP BY 1
+           END-PERFORM.
+      *
+       300005-FECHA-ARQUIVOS.
+           CLOSE ACH610S ACH610REL.
+      *
+       300099-SAI.
+           DISPLAY 'ACHPC061 - REGISTROS LIDOS .......: ' CNT-QT-LIDOS.
+           DISPLAY 'ACHPC061 - REGISTROS DE DETALHE ..: ' CNT-QT-DETALHE.
+           EXIT.
+      *
+      *---------------------
+       990000-ERROS SECTION.
+      *---------------------
+      *
+       990002-ERRO-02.
+           DISPLAY '888 ' CTE-PROG  ' 002 - FALHA AO CARREGAR A TABELA'
+                                    ' GERADA PELO DEBSB014'.
+           PERFORM 999000-ABENDA.
+      *
+      *----------------------
+       999000-ABENDA SECTION.
+      *----------------------
+      *
+           DISPLAY '888 ' CTE-PROG ' 888 - CANCELADO'.
+      *    CALL SBABEND.
+      *
+       999099-SAI-ABENDA.
+           EXIT.
+
+      *====================== FIM ACHPC061 ============================*
